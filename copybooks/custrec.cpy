@@ -0,0 +1,26 @@
+      * CUSTREC - customer extract record layout.
+      * Shared by sort01, dupchk01, roster01 and ageband01
+      * so every program that reads customer-fixed2.txt
+      * agrees on the same field boundaries.
+      *
+      * Modification History:
+      * 08/09/2026 - BB - Pulled out of sort01's InRec so the
+      * duplicate-account check could read the
+      * same layout without copy-pasting it.
+           05 Account		pic x(18).
+           05 Filler		pic x(2).
+           05 Gender		pic x.
+           05 I-Name.
+             10 I-First		pic x(15).
+             10 I-Middle	pic x(15).
+             10 I-Last		pic x(20).
+           05 I-Birthday.
+              10 yyyy		pic x(4).
+              10 Filler		pic x.
+              10 mm			pic x(2).
+              10 Filler		pic x.
+              10 dd			pic x(2).
+            05 I-Address    pic x(25).
+            05 City		    pic x(20).
+            05 State	    pic x(2).
+            05 Zip		    pic x(5).
