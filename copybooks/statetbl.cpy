@@ -0,0 +1,64 @@
+      * STATETBL - table of valid USPS state/territory codes.
+      * Shared by sort01 (record validation) and roster01
+      * (state/gender roster) so both agree on what a valid
+      * State code is.
+         01 STATE-TABLE.
+           05 STATE-LIST.
+             10 FILLER  PIC X(2) VALUE 'AL'.
+             10 FILLER  PIC X(2) VALUE 'AK'.
+             10 FILLER  PIC X(2) VALUE 'AZ'.
+             10 FILLER  PIC X(2) VALUE 'AR'.
+             10 FILLER  PIC X(2) VALUE 'CA'.
+             10 FILLER  PIC X(2) VALUE 'CO'.
+             10 FILLER  PIC X(2) VALUE 'CT'.
+             10 FILLER  PIC X(2) VALUE 'DE'.
+             10 FILLER  PIC X(2) VALUE 'DC'.
+             10 FILLER  PIC X(2) VALUE 'FL'.
+             10 FILLER  PIC X(2) VALUE 'GA'.
+             10 FILLER  PIC X(2) VALUE 'HI'.
+             10 FILLER  PIC X(2) VALUE 'ID'.
+             10 FILLER  PIC X(2) VALUE 'IL'.
+             10 FILLER  PIC X(2) VALUE 'IN'.
+             10 FILLER  PIC X(2) VALUE 'IA'.
+             10 FILLER  PIC X(2) VALUE 'KS'.
+             10 FILLER  PIC X(2) VALUE 'KY'.
+             10 FILLER  PIC X(2) VALUE 'LA'.
+             10 FILLER  PIC X(2) VALUE 'ME'.
+             10 FILLER  PIC X(2) VALUE 'MD'.
+             10 FILLER  PIC X(2) VALUE 'MA'.
+             10 FILLER  PIC X(2) VALUE 'MI'.
+             10 FILLER  PIC X(2) VALUE 'MN'.
+             10 FILLER  PIC X(2) VALUE 'MS'.
+             10 FILLER  PIC X(2) VALUE 'MO'.
+             10 FILLER  PIC X(2) VALUE 'MT'.
+             10 FILLER  PIC X(2) VALUE 'NE'.
+             10 FILLER  PIC X(2) VALUE 'NV'.
+             10 FILLER  PIC X(2) VALUE 'NH'.
+             10 FILLER  PIC X(2) VALUE 'NJ'.
+             10 FILLER  PIC X(2) VALUE 'NM'.
+             10 FILLER  PIC X(2) VALUE 'NY'.
+             10 FILLER  PIC X(2) VALUE 'NC'.
+             10 FILLER  PIC X(2) VALUE 'ND'.
+             10 FILLER  PIC X(2) VALUE 'OH'.
+             10 FILLER  PIC X(2) VALUE 'OK'.
+             10 FILLER  PIC X(2) VALUE 'OR'.
+             10 FILLER  PIC X(2) VALUE 'PA'.
+             10 FILLER  PIC X(2) VALUE 'RI'.
+             10 FILLER  PIC X(2) VALUE 'SC'.
+             10 FILLER  PIC X(2) VALUE 'SD'.
+             10 FILLER  PIC X(2) VALUE 'TN'.
+             10 FILLER  PIC X(2) VALUE 'TX'.
+             10 FILLER  PIC X(2) VALUE 'UT'.
+             10 FILLER  PIC X(2) VALUE 'VT'.
+             10 FILLER  PIC X(2) VALUE 'VA'.
+             10 FILLER  PIC X(2) VALUE 'WA'.
+             10 FILLER  PIC X(2) VALUE 'WV'.
+             10 FILLER  PIC X(2) VALUE 'WI'.
+             10 FILLER  PIC X(2) VALUE 'WY'.
+             10 FILLER  PIC X(2) VALUE 'PR'.
+             10 FILLER  PIC X(2) VALUE 'VI'.
+             10 FILLER  PIC X(2) VALUE 'GU'.
+           05 STATE-TBL REDEFINES STATE-LIST
+                           OCCURS 54 TIMES
+                           INDEXED BY STATE-IDX
+                           PIC X(2).
