@@ -0,0 +1,200 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. roster01.
+      * A GnuCOBOL program
+      * On: 08/09/2026
+      * By: Bill Blasingim
+      *
+      * Reads the customer extract and prints a roster of
+      * customer counts broken out by State and Gender, with
+      * grand totals, so the State/Gender breakout doesn't have
+      * to be rebuilt by hand in a spreadsheet after every sort.
+      *
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+       Select InFile Assign to
+         "/home/bill/Mystuff/COBOL/data/customer-fixed2.txt"
+         Line Sequential.
+       Select RosterRptFile Assign to
+         "./state-gender-roster.rpt"
+         Line Sequential.
+       Data Division.
+       File Section.
+       FD InFile.
+         01 InRec.
+           COPY "copybooks/custrec.cpy".
+
+       FD RosterRptFile.
+         01 RosterRptRec  pic x(80).
+
+       Working-Storage Section.
+         01 Misc.
+           05        Pic X
+             Value "N".
+           88 EOF     Value "Y".
+
+         COPY "copybooks/statetbl.cpy".
+
+         01 STATE-COUNTS.
+           05 STATE-COUNT-TBL OCCURS 54 TIMES
+                                  INDEXED BY CNT-IDX.
+             10 MALE-CNT      PIC 9(5) VALUE ZERO.
+             10 FEMALE-CNT    PIC 9(5) VALUE ZERO.
+             10 OTHER-CNT     PIC 9(5) VALUE ZERO.
+
+         01 UNKNOWN-COUNTS.
+           05 UNK-MALE-CNT    PIC 9(5) VALUE ZERO.
+           05 UNK-FEMALE-CNT  PIC 9(5) VALUE ZERO.
+           05 UNK-OTHER-CNT   PIC 9(5) VALUE ZERO.
+
+         01 GRAND-TOTALS.
+           05 GRAND-MALE      PIC 9(6) VALUE ZERO.
+           05 GRAND-FEMALE    PIC 9(6) VALUE ZERO.
+           05 GRAND-OTHER     PIC 9(6) VALUE ZERO.
+           05 GRAND-TOTAL     PIC 9(7) VALUE ZERO.
+
+         01 LINE-TOTAL        PIC 9(7) VALUE ZERO.
+
+         01 REPORT-LINE.
+           05 RL-STATE          PIC X(12).
+           05 RL-MALE           PIC ZZZ,ZZ9.
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 RL-FEMALE         PIC ZZZ,ZZ9.
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 RL-OTHER          PIC ZZZ,ZZ9.
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 RL-TOTAL          PIC ZZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+           OPEN INPUT InFile.
+           OPEN OUTPUT RosterRptFile.
+
+           PERFORM WRITE-HEADING-RTN THRU WRITE-HEADING-EXIT.
+
+           PERFORM READ-RTN THRU READ-EXIT.
+           PERFORM TALLY-RTN THRU TALLY-EXIT
+               UNTIL EOF.
+
+           PERFORM PRINT-STATE-LINE-RTN THRU PRINT-STATE-LINE-EXIT
+               VARYING CNT-IDX FROM 1 BY 1
+               UNTIL CNT-IDX > 54.
+
+           PERFORM PRINT-UNKNOWN-RTN THRU PRINT-UNKNOWN-EXIT.
+           PERFORM PRINT-GRAND-TOTAL-RTN THRU PRINT-GRAND-TOTAL-EXIT.
+
+           CLOSE InFile, RosterRptFile.
+           STOP RUN.
+
+       READ-RTN.
+           Read InFile
+             At End
+               Set EOF to True
+           End-Read.
+       READ-EXIT.
+           EXIT.
+
+      * TALLY-RTN - bucket one customer by State and Gender.
+       TALLY-RTN.
+           SET STATE-IDX TO 1.
+           SEARCH STATE-TBL
+               AT END
+                   PERFORM BUMP-UNKNOWN-RTN THRU BUMP-UNKNOWN-EXIT
+               WHEN STATE-TBL (STATE-IDX) = State
+                   PERFORM BUMP-STATE-RTN THRU BUMP-STATE-EXIT
+           END-SEARCH.
+
+           PERFORM READ-RTN THRU READ-EXIT.
+
+       TALLY-EXIT.
+           EXIT.
+
+       BUMP-STATE-RTN.
+           EVALUATE Gender
+               WHEN "M"
+                   ADD 1 TO MALE-CNT (STATE-IDX)
+                   ADD 1 TO GRAND-MALE
+               WHEN "F"
+                   ADD 1 TO FEMALE-CNT (STATE-IDX)
+                   ADD 1 TO GRAND-FEMALE
+               WHEN OTHER
+                   ADD 1 TO OTHER-CNT (STATE-IDX)
+                   ADD 1 TO GRAND-OTHER
+           END-EVALUATE.
+
+           ADD 1 TO GRAND-TOTAL.
+       BUMP-STATE-EXIT.
+           EXIT.
+
+       BUMP-UNKNOWN-RTN.
+           EVALUATE Gender
+               WHEN "M"
+                   ADD 1 TO UNK-MALE-CNT
+                   ADD 1 TO GRAND-MALE
+               WHEN "F"
+                   ADD 1 TO UNK-FEMALE-CNT
+                   ADD 1 TO GRAND-FEMALE
+               WHEN OTHER
+                   ADD 1 TO UNK-OTHER-CNT
+                   ADD 1 TO GRAND-OTHER
+           END-EVALUATE.
+
+           ADD 1 TO GRAND-TOTAL.
+       BUMP-UNKNOWN-EXIT.
+           EXIT.
+
+       WRITE-HEADING-RTN.
+           MOVE "STATE/GENDER CUSTOMER ROSTER" TO RosterRptRec.
+           WRITE RosterRptRec.
+           MOVE SPACES TO RosterRptRec.
+           MOVE "STATE         MALE     FEMALE      OTHER      TOTAL"
+               TO RosterRptRec.
+           WRITE RosterRptRec.
+       WRITE-HEADING-EXIT.
+           EXIT.
+
+       PRINT-STATE-LINE-RTN.
+           COMPUTE LINE-TOTAL = MALE-CNT (CNT-IDX)
+               + FEMALE-CNT (CNT-IDX) + OTHER-CNT (CNT-IDX).
+
+           IF LINE-TOTAL NOT = ZERO
+               MOVE STATE-TBL (CNT-IDX) TO RL-STATE
+               MOVE MALE-CNT (CNT-IDX) TO RL-MALE
+               MOVE FEMALE-CNT (CNT-IDX) TO RL-FEMALE
+               MOVE OTHER-CNT (CNT-IDX) TO RL-OTHER
+               MOVE LINE-TOTAL TO RL-TOTAL
+               MOVE REPORT-LINE TO RosterRptRec
+               WRITE RosterRptRec
+           END-IF.
+       PRINT-STATE-LINE-EXIT.
+           EXIT.
+
+       PRINT-UNKNOWN-RTN.
+           COMPUTE LINE-TOTAL = UNK-MALE-CNT + UNK-FEMALE-CNT
+               + UNK-OTHER-CNT.
+
+           IF LINE-TOTAL NOT = ZERO
+               MOVE "** UNKNOWN" TO RL-STATE
+               MOVE UNK-MALE-CNT TO RL-MALE
+               MOVE UNK-FEMALE-CNT TO RL-FEMALE
+               MOVE UNK-OTHER-CNT TO RL-OTHER
+               MOVE LINE-TOTAL TO RL-TOTAL
+               MOVE REPORT-LINE TO RosterRptRec
+               WRITE RosterRptRec
+           END-IF.
+       PRINT-UNKNOWN-EXIT.
+           EXIT.
+
+       PRINT-GRAND-TOTAL-RTN.
+           MOVE SPACES TO RosterRptRec.
+           WRITE RosterRptRec.
+
+           MOVE "GRAND TOTAL" TO RL-STATE.
+           MOVE GRAND-MALE TO RL-MALE.
+           MOVE GRAND-FEMALE TO RL-FEMALE.
+           MOVE GRAND-OTHER TO RL-OTHER.
+           MOVE GRAND-TOTAL TO RL-TOTAL.
+           MOVE REPORT-LINE TO RosterRptRec.
+           WRITE RosterRptRec.
+       PRINT-GRAND-TOTAL-EXIT.
+           EXIT.
