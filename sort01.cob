@@ -6,112 +6,555 @@
       *
       * This program uses the COBOL SORT.
       * Sorts name in last, first order.
+      *
+      * Modification History:
+      * 08/09/2026 - BB - Carry the full customer record (account,
+      *              gender, full address) through the sort instead
+      *              of just name and birthday, so customer.srt can
+      *              stand on its own for downstream jobs.
+      * 08/09/2026 - BB - Validate Account/State/Zip/Birthday ahead
+      *              of RELEASE; records that fail go to
+      *              customer-exceptions.rpt instead of the sort.
+      * 08/09/2026 - BB - Sort key is now chosen at run time from a
+      *              PARM (LAST/FIRST, ZIP or STATE) instead of
+      *              always sorting on Last/First.
+      * 08/09/2026 - BB - Write a comma-delimited customer.csv
+      *              extract alongside customer.srt.
+      * 08/09/2026 - BB - Count records in/released/rejected/out
+      *              and display a control-total trailer at the
+      *              end of the run to confirm nothing was lost.
+      * 08/09/2026 - BB - Checkpoint every 100 input records to
+      *              sort01.restart; PARM token 2 = RESTART reports
+      *              the prior checkpoint for the operator log.
+      * 08/09/2026 - BB - InFile name is now read from a control
+      *              file (sort01.infiles, one branch extract path
+      *              per line) so several branch extracts can be
+      *              merged into one sorted customer.srt in a
+      *              single run; falls back to the original
+      *              hard-coded path when no control file is found.
+      * 08/09/2026 - BB - On a RESTART run every record is still
+      *              validated, so a bad record on or before the
+      *              checkpoint still gets reported instead of
+      *              disappearing.
+      * 08/09/2026 - BB - RESTART no longer skips RELEASE for
+      *              records at or before the checkpoint - a SORT's
+      *              RELEASEs don't outlive the run that issued
+      *              them, so skipping them there was destroying
+      *              those records from customer.srt for good.
+      *              RESTART now reprocesses the full input, same
+      *              as a fresh run; the checkpoint is reported to
+      *              the operator but no longer gates RELEASE.
+      *              RestartFile also picked up a File Status
+      *              clause so a RESTART with no prior checkpoint
+      *              file is handled instead of aborting the run,
+      *              and CHECKPOINT-RTN now runs for every input
+      *              record (not just released ones) so a reject on
+      *              a checkpoint boundary can't push it out.
+      * 08/09/2026 - BB - WRITE-CSV-RTN now trims the trailing
+      *              padding off S-Last/S-First/S-Middle before
+      *              STRINGing them into customer.csv, so quoted
+      *              name fields don't carry their fixed-width
+      *              padding into the CSV.
+      * 08/09/2026 - BB - A PARM of RESTART by itself (no sort-key
+      *              token ahead of it) is now recognized; it used
+      *              to land in the sort-key slot and run as a plain
+      *              sort with no restart at all.
+      * 08/09/2026 - BB - InFile also picked up a File Status
+      *              clause; a branch extract that won't open is
+      *              reported and skipped instead of aborting the
+      *              whole run, so the other branches still merge
+      *              and the control totals still print.
       *
        Environment Division.      
        Input-Output Section.
        File-Control.
-       Select InFile Assign to
-         "/home/bill/Mystuff/COBOL/data/customer-fixed2.txt"
-         Line Sequential.
+       Select InFile Assign to Dynamic INFILE-NAME
+         Line Sequential
+         File Status INFILE-STATUS.
+       Select BranchListFile Assign to
+         "./sort01.infiles"
+         Line Sequential
+         File Status INFILE-LIST-STATUS.
        Select OutFile Assign to
          "./customer.srt".
       *   Line Sequential.
+       Select ExceptionFile Assign to
+         "./customer-exceptions.rpt"
+         Line Sequential.
+       Select CsvFile Assign to
+         "./customer.csv"
+         Line Sequential.
+       Select RestartFile Assign to
+         "./sort01.restart"
+         Line Sequential
+         File Status RESTART-FILE-STATUS.
        SELECT SORT-FILE  ASSIGN TO "./srtwork.fil".
        Data Division.
        File Section.
        FD InFile.
          01 InRec.
-           05 Account		pic x(18).
-           05 Filler		pic x(2).
-           05 Gender		pic x.
-           05 I-Name.
-             10 I-First		pic x(15).
-             10 I-Middle	pic x(15).
-             10 I-Last		pic x(20).           
-           05 I-Birthday.
-              10 yyyy		pic x(4).
-              10 Filler		pic x.
-              10 mm			pic x(2).
-              10 Filler		pic x.              
-              10 dd			pic x(2).              
-            05 I-Address    pic x(25).
-            05 City		    pic x(20).
-            05 State	    pic x(2).
-            05 Zip		    pic x(5). 
-      *      05 Filler		pic x.                                              
+           COPY "copybooks/custrec.cpy".
 
        FD OutFile.
          01 OutRec.
-           05 O-Name.   
-             10 O-Last			pic x(20).                  
+           05 O-Account		pic x(18).
+           05 Filler		pic x(2).
+           05 O-Gender		pic x.
+           05 O-Name.
              10 O-First			pic x(15).
              10 O-Middle		pic x(15).
+             10 O-Last			pic x(20).
            05 O-Birthday.
               10 o-yyyy			pic x(4).
               10 Filler         pic x.
               10 o-mm			pic x(2).
               10 Filler         pic x.
-              10 o-dd          pic x(2). 
-            05 o-eol           BINARY-CHAR.             
+              10 o-dd          pic x(2).
+           05 O-Address    pic x(25).
+           05 O-City		pic x(20).
+           05 O-State	    pic x(2).
+           05 O-Zip		pic x(5).
+           05 o-eol           BINARY-CHAR.
+
+       FD ExceptionFile.
+         01 ExceptionRec.
+           05 EX-Account		pic x(18).
+           05 Filler		pic x(2).
+           05 EX-Name.
+             10 EX-First		pic x(15).
+             10 EX-Middle	pic x(15).
+             10 EX-Last		pic x(20).
+           05 Filler		pic x(2).
+           05 EX-Birthday	pic x(10).
+           05 Filler		pic x(2).
+           05 EX-Reason		pic x(40).
+
+       FD CsvFile.
+         01 CsvRec	pic x(80).
+
+       FD RestartFile.
+         01 RestartRec.
+           05 RST-RECORDS-IN		pic 9(7).
+           05 Filler			pic x(2).
+           05 RST-LAST-ACCOUNT	pic x(18).
+
+       FD BranchListFile.
+         01 BranchListRec		pic x(80).
 
        SD  SORT-FILE.
        01  SORT-RECORD.
+           05  SRT-Account		pic x(18).
+           05  SRT-Gender		pic x.
            05  SRT-NAME.
              10 s-First     	pic x(15).
              10 s-Middle		pic x(15).
-             10 s-Last			pic x(20).           
+             10 s-Last			pic x(20).
            05  SRT-Birthday     PIC X(10).
+           05  SRT-Address      pic x(25).
+           05  SRT-City		pic x(20).
+           05  SRT-State	    pic x(2).
+           05  SRT-Zip		pic x(5).
 
        Working-Storage Section.
          01 Misc.
            05        Pic X
              Value "N".
-           88 EOF     Value "Y".    
+           88 EOF     Value "Y"  When Set To False Is "N".
       *    Linux end of line [line feed]
            05 eol    BINARY-CHAR UNSIGNED value 10.  
            05  EOF-FLAG                     PIC X(01) VALUE 'N'.
-               88  EOF2                                VALUE 'Y'.           
+               88  EOF2                                VALUE 'Y'.
+
+         01 VALIDATE-SW                  PIC X(01) VALUE 'Y'.
+            88 RECORD-VALID                         VALUE 'Y'.
+            88 RECORD-INVALID                       VALUE 'N'.
+         01 REJECT-REASON                PIC X(40).
+
+         01 DATE-WORK.
+           05 YEAR-NUM                   PIC 9(4).
+           05 MONTH-NUM                  PIC 9(2).
+           05 DAY-NUM                    PIC 9(2).
+           05 MAX-DAY                    PIC 9(2).
+           05 DIV-REMAIN                  PIC 9(4).
+           05 LEAP-SW                    PIC X(01).
+              88 LEAP-YEAR                          VALUE 'Y'.
+
+         COPY "copybooks/statetbl.cpy".
+
+         01 PARM-LINE                    PIC X(80).
+         01 RUN-PARMS.
+            05 SORT-KEY-PARM             PIC X(10).
+            05 RESTART-PARM              PIC X(10).
+
+         01 CSV-PTR                      PIC 9(03).
+         01 CSV-TRIM-WORK.
+            05 CSV-TRIM-SOURCE           PIC X(20).
+            05 CSV-TRIM-LEN              PIC 9(02).
+            05 CSV-LAST-LEN              PIC 9(02).
+            05 CSV-FIRST-LEN             PIC 9(02).
+            05 CSV-MIDDLE-LEN            PIC 9(02).
+
+         01 CONTROL-TOTALS.
+            05 RECORDS-IN                PIC 9(07) VALUE ZERO.
+            05 RECORDS-RELEASED          PIC 9(07) VALUE ZERO.
+            05 RECORDS-REJECTED          PIC 9(07) VALUE ZERO.
+            05 RECORDS-OUT               PIC 9(07) VALUE ZERO.
+
+         01 CHECKPOINT-WORK.
+            05 SKIP-COUNT                PIC 9(07) VALUE ZERO.
+            05 CHECKPOINT-INTERVAL       PIC 9(07) VALUE 100.
+            05 CKPT-QUOT                 PIC 9(07).
+            05 CKPT-REM                  PIC 9(07).
+            05 RESTART-FILE-STATUS       PIC X(02).
+
+         01 BRANCH-FILE-CONTROL.
+            05 INFILE-NAME               PIC X(80).
+            05 DEFAULT-INFILE-NAME       PIC X(80) VALUE
+               "/home/bill/Mystuff/COBOL/data/customer-fixed2.txt".
+            05 INFILE-LIST-STATUS        PIC X(02).
+            05 INFILE-STATUS              PIC X(02).
+            05 BRANCH-SW                 PIC X(01) VALUE 'Y'.
+               88 MORE-BRANCHES                     VALUE 'Y'.
+            05 INFILE-LIST-OPEN-SW       PIC X(01) VALUE 'N'.
+               88 INFILE-LIST-IS-OPEN               VALUE 'Y'.
 
        PROCEDURE DIVISION.
 
-           SORT SORT-FILE
-                ASCENDING KEY  s-Last, s-first
-                INPUT PROCEDURE SRT-INPUT-PROCEDURE
-                OUTPUT PROCEDURE SRT-OUTPUT-PROCEDURE.
+           ACCEPT PARM-LINE FROM COMMAND-LINE.
+           UNSTRING PARM-LINE DELIMITED BY ALL SPACES
+               INTO SORT-KEY-PARM RESTART-PARM.
+
+      *    A single-token PARM of RESTART - the natural way to ask
+      *    for "just restart", no sort-key change - lands in
+      *    SORT-KEY-PARM, not RESTART-PARM, since UNSTRING fills
+      *    positionally.  Recognize RESTART regardless of which
+      *    token it landed in before the sort-key EVALUATE below.
+           IF SORT-KEY-PARM = "RESTART"
+               MOVE "RESTART" TO RESTART-PARM
+               MOVE SPACES TO SORT-KEY-PARM
+           END-IF.
+
+      *    SORT-KEY-PARM picks the ASCENDING KEY for the run:
+      *      ZIP    - Zip, Last   (carrier-route mailings)
+      *      STATE  - State, Last (regional rosters)
+      *      anything else - Last, First (the original default)
+           EVALUATE SORT-KEY-PARM
+               WHEN "ZIP"
+                   SORT SORT-FILE
+                        ASCENDING KEY  SRT-Zip, s-Last
+                        INPUT PROCEDURE SRT-INPUT-PROCEDURE
+                        OUTPUT PROCEDURE SRT-OUTPUT-PROCEDURE
+               WHEN "STATE"
+                   SORT SORT-FILE
+                        ASCENDING KEY  SRT-State, s-Last
+                        INPUT PROCEDURE SRT-INPUT-PROCEDURE
+                        OUTPUT PROCEDURE SRT-OUTPUT-PROCEDURE
+               WHEN OTHER
+                   SORT SORT-FILE
+                        ASCENDING KEY  s-Last, s-first
+                        INPUT PROCEDURE SRT-INPUT-PROCEDURE
+                        OUTPUT PROCEDURE SRT-OUTPUT-PROCEDURE
+           END-EVALUATE.
 
+         Close OutFile.
 
-         Close InFile, OutFile.
-         STOP RUN.                
+         DISPLAY "SORT01 CONTROL TOTALS".
+         DISPLAY "  RECORDS READ ......: " RECORDS-IN.
+         DISPLAY "  RECORDS RELEASED ..: " RECORDS-RELEASED.
+         DISPLAY "  RECORDS REJECTED ..: " RECORDS-REJECTED.
+         DISPLAY "  RECORDS WRITTEN ...: " RECORDS-OUT.
+
+         STOP RUN.
 
        SRT-INPUT-PROCEDURE SECTION.
-           OPEN INPUT InFile.
+           OPEN OUTPUT ExceptionFile.
 
-           PERFORM READ-RTN THRU READ-EXIT.
-           PERFORM PROCESS-RTN THRU PROCESS-EXIT
-               UNTIL EOF.
+           PERFORM LOAD-CHECKPOINT-RTN THRU LOAD-CHECKPOINT-EXIT.
+           PERFORM OPEN-BRANCH-LIST-RTN THRU OPEN-BRANCH-LIST-EXIT.
+
+           PERFORM PROCESS-BRANCH-FILE-RTN THRU PROCESS-BRANCH-FILE-EXIT
+               UNTIL NOT MORE-BRANCHES.
+
+           IF INFILE-LIST-IS-OPEN
+               CLOSE BranchListFile
+           END-IF.
+
+           CLOSE ExceptionFile.
 
        END-INPUT SECTION.
 
+      * OPEN-BRANCH-LIST-RTN - look for a sort01.infiles
+      * control file listing one branch extract path per line
+      * so several branch files can be merged into one sort;
+      * when it isn't there, fall back to the single
+      * hard-coded extract path exactly as before.
+       OPEN-BRANCH-LIST-RTN.
+           OPEN INPUT BranchListFile.
+           IF INFILE-LIST-STATUS = "00"
+               SET INFILE-LIST-IS-OPEN TO TRUE
+               PERFORM NEXT-BRANCH-NAME-RTN THRU NEXT-BRANCH-NAME-EXIT
+           ELSE
+               MOVE DEFAULT-INFILE-NAME TO INFILE-NAME
+           END-IF.
+       OPEN-BRANCH-LIST-EXIT.
+           EXIT.
+
+      * NEXT-BRANCH-NAME-RTN - pull the next branch extract
+      * path off the control file into INFILE-NAME; turns
+      * off MORE-BRANCHES once the list is exhausted.
+       NEXT-BRANCH-NAME-RTN.
+           MOVE SPACES TO INFILE-NAME.
+           READ BranchListFile INTO INFILE-NAME
+               AT END
+                   MOVE 'N' TO BRANCH-SW
+           END-READ.
+       NEXT-BRANCH-NAME-EXIT.
+           EXIT.
+
+      * PROCESS-BRANCH-FILE-RTN - open INFILE-NAME as
+      * InFile and run the existing read/validate/release loop
+      * over it, then move on to the next branch extract (if
+      * any) so the merged output comes out of one sort. A
+      * branch path that won't open (bad/stale sort01.infiles
+      * entry) is reported and skipped instead of aborting the
+      * whole run - the other branches still get merged and the
+      * control totals still print.
+       PROCESS-BRANCH-FILE-RTN.
+           OPEN INPUT InFile.
+           IF INFILE-STATUS = "00"
+               SET EOF TO FALSE
+               PERFORM READ-RTN THRU READ-EXIT
+               PERFORM PROCESS-RTN THRU PROCESS-EXIT
+                   UNTIL EOF
+               CLOSE InFile
+           ELSE
+               DISPLAY "*** BRANCH FILE STATUS " INFILE-STATUS
+                   " - SKIPPING: " INFILE-NAME " ***"
+           END-IF.
+
+           IF INFILE-LIST-IS-OPEN
+               PERFORM NEXT-BRANCH-NAME-RTN THRU NEXT-BRANCH-NAME-EXIT
+           ELSE
+               MOVE 'N' TO BRANCH-SW
+           END-IF.
+       PROCESS-BRANCH-FILE-EXIT.
+           EXIT.
+
        READ-RTN.
            Read InFile
              At End
                Set EOF to True
-           End-Read.            
+             Not At End
+               Add 1 To RECORDS-IN
+           End-Read.
 
       *    EXHIBIT NAMED IN-NAME.
        READ-EXIT.
-           EXIT.       
+           EXIT.
+
+      * LOAD-CHECKPOINT-RTN - on a RESTART run, report how far
+      * the prior run's checkpoint got.  A COBOL SORT's
+      * RELEASEs never outlive the run that issued them, so a
+      * restart cannot resume mid-sort; it reprocesses the
+      * full input from the top.  SKIP-COUNT is kept only
+      * for this operator message, not to bypass RELEASE.
+      * A missing sort01.restart (no checkpoint ever taken) is
+      * a normal condition on a RESTART, not an error.
+       LOAD-CHECKPOINT-RTN.
+           IF RESTART-PARM = "RESTART"
+               OPEN INPUT RestartFile
+               IF RESTART-FILE-STATUS = "00"
+                   READ RestartFile
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE RST-RECORDS-IN TO SKIP-COUNT
+                           DISPLAY "SORT01: RESTART - PRIOR RUN'S "
+                               "CHECKPOINT WAS AT RECORD " SKIP-COUNT
+                           DISPLAY "SORT01: REPROCESSING FULL INPUT "
+                               "FROM THE TOP."
+                   END-READ
+                   CLOSE RestartFile
+               ELSE
+                   DISPLAY "SORT01: RESTART REQUESTED BUT NO PRIOR "
+                       "CHECKPOINT FILE WAS FOUND (STATUS "
+                       RESTART-FILE-STATUS "); PROCESSING FULL "
+                       "INPUT FROM THE TOP."
+               END-IF
+           END-IF.
+       LOAD-CHECKPOINT-EXIT.
+           EXIT.
 
        PROCESS-RTN.
-           MOVE I-NAME TO SRT-NAME.
-           MOVE I-Birthday to SRT-Birthday.
+      *    Every record is validated and, if valid, RELEASEd every
+      *    run, restart or not.  A SORT's RELEASEs never outlive
+      *    the run that issued them, so a restart cannot omit any
+      *    record from this run's RELEASE without losing it from
+      *    customer.srt for good; SKIP-COUNT is informational
+      *    only (see LOAD-CHECKPOINT-RTN) and no longer gates
+      *    RELEASE.  CHECKPOINT-RTN runs for every input record,
+      *    valid or not, so a reject landing on a checkpoint
+      *    boundary doesn't push the next checkpoint out.
+           PERFORM VALIDATE-RTN THRU VALIDATE-EXIT.
 
-           RELEASE SORT-RECORD.
+           IF RECORD-VALID
+               MOVE Account TO SRT-Account
+               MOVE Gender TO SRT-Gender
+               MOVE I-NAME TO SRT-NAME
+               MOVE I-Birthday to SRT-Birthday
+               MOVE I-Address TO SRT-Address
+               MOVE City TO SRT-City
+               MOVE State TO SRT-State
+               MOVE Zip TO SRT-Zip
+
+               RELEASE SORT-RECORD
+               ADD 1 TO RECORDS-RELEASED
+           ELSE
+               PERFORM WRITE-EXCEPTION-RTN THRU WRITE-EXCEPTION-EXIT
+               ADD 1 TO RECORDS-REJECTED
+           END-IF.
+
+           PERFORM CHECKPOINT-RTN THRU CHECKPOINT-EXIT.
 
            PERFORM READ-RTN THRU READ-EXIT.
 
        PROCESS-EXIT.
-           EXIT.           
+           EXIT.
+
+      * CHECKPOINT-RTN - every CHECKPOINT-INTERVAL records,
+      * log how far the run has gotten so a restart can report
+      * it; runs for every input record, valid or not.
+       CHECKPOINT-RTN.
+           DIVIDE RECORDS-IN BY CHECKPOINT-INTERVAL
+               GIVING CKPT-QUOT REMAINDER CKPT-REM.
+
+           IF CKPT-REM = 0
+               OPEN OUTPUT RestartFile
+               MOVE SPACES TO RestartRec
+               MOVE RECORDS-IN TO RST-RECORDS-IN
+               MOVE Account TO RST-LAST-ACCOUNT
+               WRITE RestartRec
+               CLOSE RestartFile
+           END-IF.
+       CHECKPOINT-EXIT.
+           EXIT.
+
+      * VALIDATE-RTN - reject Account/State/Zip/Birthday
+      * that are not fit to sort.
+       VALIDATE-RTN.
+           SET RECORD-VALID TO TRUE.
+           MOVE SPACES TO REJECT-REASON.
+
+           IF Account = SPACES
+               SET RECORD-INVALID TO TRUE
+               MOVE "ACCOUNT IS BLANK" TO REJECT-REASON
+               GO TO VALIDATE-EXIT
+           END-IF.
+
+           SET STATE-IDX TO 1.
+           SEARCH STATE-TBL
+               AT END
+                   SET RECORD-INVALID TO TRUE
+                   MOVE "INVALID STATE CODE" TO REJECT-REASON
+                   GO TO VALIDATE-EXIT
+               WHEN STATE-TBL (STATE-IDX) = State
+                   CONTINUE
+           END-SEARCH.
+
+           IF Zip NOT NUMERIC
+               SET RECORD-INVALID TO TRUE
+               MOVE "ZIP NOT NUMERIC" TO REJECT-REASON
+               GO TO VALIDATE-EXIT
+           END-IF.
+
+           PERFORM VALIDATE-DATE-RTN THRU VALIDATE-DATE-EXIT.
+
+       VALIDATE-EXIT.
+           EXIT.
+
+      * VALIDATE-DATE-RTN - I-Birthday must be a real yyyy/mm/dd
+       VALIDATE-DATE-RTN.
+           IF yyyy NOT NUMERIC OR mm NOT NUMERIC OR dd NOT NUMERIC
+               SET RECORD-INVALID TO TRUE
+               MOVE "BIRTHDAY NOT NUMERIC" TO REJECT-REASON
+               GO TO VALIDATE-DATE-EXIT
+           END-IF.
+
+           MOVE yyyy TO YEAR-NUM.
+           MOVE mm   TO MONTH-NUM.
+           MOVE dd   TO DAY-NUM.
+
+           IF MONTH-NUM < 1 OR MONTH-NUM > 12
+               SET RECORD-INVALID TO TRUE
+               MOVE "INVALID BIRTH MONTH" TO REJECT-REASON
+               GO TO VALIDATE-DATE-EXIT
+           END-IF.
+
+           IF DAY-NUM < 1
+               SET RECORD-INVALID TO TRUE
+               MOVE "INVALID BIRTH DAY" TO REJECT-REASON
+               GO TO VALIDATE-DATE-EXIT
+           END-IF.
+
+           PERFORM SET-MAX-DAY-RTN.
+
+           IF DAY-NUM > MAX-DAY
+               SET RECORD-INVALID TO TRUE
+               MOVE "INVALID BIRTH DAY" TO REJECT-REASON
+           END-IF.
+
+       VALIDATE-DATE-EXIT.
+           EXIT.
+
+       SET-MAX-DAY-RTN.
+           MOVE 'N' TO LEAP-SW.
+           DIVIDE YEAR-NUM BY 4 GIVING MAX-DAY
+               REMAINDER DIV-REMAIN.
+           IF DIV-REMAIN = 0
+               DIVIDE YEAR-NUM BY 100 GIVING MAX-DAY
+                   REMAINDER DIV-REMAIN
+               IF DIV-REMAIN NOT = 0
+                   SET LEAP-YEAR TO TRUE
+               ELSE
+                   DIVIDE YEAR-NUM BY 400 GIVING MAX-DAY
+                       REMAINDER DIV-REMAIN
+                   IF DIV-REMAIN = 0
+                       SET LEAP-YEAR TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+           EVALUATE MONTH-NUM
+               WHEN 1  MOVE 31 TO MAX-DAY
+               WHEN 3  MOVE 31 TO MAX-DAY
+               WHEN 5  MOVE 31 TO MAX-DAY
+               WHEN 7  MOVE 31 TO MAX-DAY
+               WHEN 8  MOVE 31 TO MAX-DAY
+               WHEN 10 MOVE 31 TO MAX-DAY
+               WHEN 12 MOVE 31 TO MAX-DAY
+               WHEN 4  MOVE 30 TO MAX-DAY
+               WHEN 6  MOVE 30 TO MAX-DAY
+               WHEN 9  MOVE 30 TO MAX-DAY
+               WHEN 11 MOVE 30 TO MAX-DAY
+               WHEN 2
+                   IF LEAP-YEAR
+                       MOVE 29 TO MAX-DAY
+                   ELSE
+                       MOVE 28 TO MAX-DAY
+                   END-IF
+           END-EVALUATE.
+
+       WRITE-EXCEPTION-RTN.
+           MOVE SPACES TO ExceptionRec.
+           MOVE Account TO EX-Account.
+           MOVE I-NAME TO EX-Name.
+           MOVE I-Birthday TO EX-Birthday.
+           MOVE REJECT-REASON TO EX-Reason.
+
+           WRITE ExceptionRec.
+
+       WRITE-EXCEPTION-EXIT.
+           EXIT.
 
        SRT-OUTPUT-PROCEDURE SECTION.
 
@@ -120,22 +563,90 @@
              MOVE 'Y' TO EOF-FLAG.
 
            Open Output OutFile.
+           Open Output CsvFile.
 
            PERFORM WRITE-RTN THRU WRITE-RTN-EXIT
                UNTIL EOF2.
 
+           CLOSE CsvFile.
+
        END-OUTPUT SECTION.
 
        WRITE-RTN.
+           MOVE SRT-Account TO O-Account.
+           MOVE SRT-Gender TO O-Gender.
            MOVE S-last TO o-last.
            MOVE S-first TO o-first.
-           Move spaces to O-Middle.
+           MOVE S-Middle TO O-Middle.
            MOVE SRT-Birthday to o-Birthday.
+           MOVE SRT-Address TO O-Address.
+           MOVE SRT-City TO O-City.
+           MOVE SRT-State TO O-State.
+           MOVE SRT-Zip TO O-Zip.
            MOVE eol to o-eol.
 
            WRITE OutRec.
+           ADD 1 TO RECORDS-OUT.
+
+           PERFORM WRITE-CSV-RTN THRU WRITE-CSV-EXIT.
 
            RETURN SORT-FILE RECORD AT END
              MOVE 'Y' TO EOF-FLAG.
        WRITE-RTN-EXIT.
            EXIT.
+
+      * WRITE-CSV-RTN - quoted, comma-separated customer.csv
+      * extract alongside customer.srt, for Excel.  Name
+      * fields are reference-modified down to their trimmed
+      * length first so the fixed-width trailing padding
+      * doesn't ride along inside the quotes.
+       WRITE-CSV-RTN.
+           MOVE SPACES TO CsvRec.
+           MOVE 1 TO CSV-PTR.
+
+           MOVE S-Last TO CSV-TRIM-SOURCE.
+           PERFORM COMPUTE-TRIM-LEN-RTN THRU COMPUTE-TRIM-LEN-EXIT.
+           MOVE CSV-TRIM-LEN TO CSV-LAST-LEN.
+
+           MOVE S-First TO CSV-TRIM-SOURCE.
+           PERFORM COMPUTE-TRIM-LEN-RTN THRU COMPUTE-TRIM-LEN-EXIT.
+           MOVE CSV-TRIM-LEN TO CSV-FIRST-LEN.
+
+           MOVE S-Middle TO CSV-TRIM-SOURCE.
+           PERFORM COMPUTE-TRIM-LEN-RTN THRU COMPUTE-TRIM-LEN-EXIT.
+           MOVE CSV-TRIM-LEN TO CSV-MIDDLE-LEN.
+
+           STRING '"' DELIMITED BY SIZE
+                  S-Last (1:CSV-LAST-LEN) DELIMITED BY SIZE
+                  '","' DELIMITED BY SIZE
+                  S-First (1:CSV-FIRST-LEN) DELIMITED BY SIZE
+                  '","' DELIMITED BY SIZE
+                  S-Middle (1:CSV-MIDDLE-LEN) DELIMITED BY SIZE
+                  '","' DELIMITED BY SIZE
+                  SRT-Birthday DELIMITED BY SIZE
+                  '"' DELIMITED BY SIZE
+             INTO CsvRec
+             WITH POINTER CSV-PTR.
+
+           WRITE CsvRec.
+       WRITE-CSV-EXIT.
+           EXIT.
+
+      * COMPUTE-TRIM-LEN-RTN - trailing-space length of
+      * CSV-TRIM-SOURCE, for the reference-modified STRING
+      * above.  Never returns less than 1, so an all-spaces
+      * field (a blank middle name) still yields a valid
+      * reference modification.
+       COMPUTE-TRIM-LEN-RTN.
+           MOVE 20 TO CSV-TRIM-LEN.
+           PERFORM COMPUTE-TRIM-LEN-LOOP-RTN
+               THRU COMPUTE-TRIM-LEN-LOOP-EXIT
+               UNTIL CSV-TRIM-LEN = 1
+               OR CSV-TRIM-SOURCE (CSV-TRIM-LEN:1) NOT = SPACE.
+       COMPUTE-TRIM-LEN-EXIT.
+           EXIT.
+
+       COMPUTE-TRIM-LEN-LOOP-RTN.
+           SUBTRACT 1 FROM CSV-TRIM-LEN.
+       COMPUTE-TRIM-LEN-LOOP-EXIT.
+           EXIT.
