@@ -0,0 +1,148 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. dupchk01.
+      * A GnuCOBOL program
+      * On: 08/09/2026
+      * By: Bill Blasingim
+      *
+      * This program sorts customer-fixed2.txt by Account and
+      * flags any Account number that appears more than once,
+      * so the extract can be cleaned up before it is fed to
+      * sort01.
+      *
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+       Select InFile Assign to
+         "/home/bill/Mystuff/COBOL/data/customer-fixed2.txt"
+         Line Sequential.
+       Select DupRptFile Assign to
+         "./dup-accounts.rpt"
+         Line Sequential.
+       SELECT SORT-FILE  ASSIGN TO "./dupwork.fil".
+       Data Division.
+       File Section.
+       FD InFile.
+         01 InRec.
+           COPY "copybooks/custrec.cpy".
+
+       FD DupRptFile.
+         01 DupRec.
+           05 DR-Account	pic x(18).
+           05 Filler		pic x(2).
+           05 DR-Last		pic x(20).
+           05 Filler		pic x(2).
+           05 DR-First		pic x(15).
+           05 Filler		pic x(2).
+           05 DR-Message	pic x(30).
+
+       SD  SORT-FILE.
+       01  SORT-RECORD.
+           05  DS-Account		pic x(18).
+           05  DS-Name.
+             10 DS-First		pic x(15).
+             10 DS-Middle	pic x(15).
+             10 DS-Last		pic x(20).
+
+       Working-Storage Section.
+         01 Misc.
+           05        Pic X
+             Value "N".
+           88 EOF     Value "Y".
+         01  EOF-FLAG                       PIC X(01) VALUE 'N'.
+             88  EOF2                                  VALUE 'Y'.
+         01 PREV-ACCOUNT                 PIC X(18) VALUE SPACES.
+         01 FIRST-RECORD-SW              PIC X(01) VALUE 'Y'.
+            88 FIRST-RECORD                         VALUE 'Y'.
+         01 DUP-COUNT                    PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+           SORT SORT-FILE
+                ASCENDING KEY  DS-Account
+                INPUT PROCEDURE SRT-INPUT-PROCEDURE
+                OUTPUT PROCEDURE SRT-OUTPUT-PROCEDURE.
+
+           IF DUP-COUNT = 0
+               DISPLAY "DUPCHK01: NO DUPLICATE ACCOUNTS FOUND"
+           ELSE
+               DISPLAY "DUPCHK01: " DUP-COUNT
+                   " DUPLICATE ACCOUNT(S) WRITTEN TO DUP-ACCOUNTS.RPT"
+           END-IF.
+
+           STOP RUN.
+
+       SRT-INPUT-PROCEDURE SECTION.
+           OPEN INPUT InFile.
+
+           PERFORM READ-RTN THRU READ-EXIT.
+           PERFORM PROCESS-RTN THRU PROCESS-EXIT
+               UNTIL EOF.
+
+           CLOSE InFile.
+
+       END-INPUT SECTION.
+
+       READ-RTN.
+           Read InFile
+             At End
+               Set EOF to True
+           End-Read.
+
+       READ-EXIT.
+           EXIT.
+
+       PROCESS-RTN.
+           MOVE Account TO DS-Account.
+           MOVE I-NAME TO DS-Name.
+
+           RELEASE SORT-RECORD.
+
+           PERFORM READ-RTN THRU READ-EXIT.
+
+       PROCESS-EXIT.
+           EXIT.
+
+       SRT-OUTPUT-PROCEDURE SECTION.
+
+           MOVE 'N' TO EOF-FLAG.
+           SET FIRST-RECORD TO TRUE.
+           OPEN OUTPUT DupRptFile.
+
+           RETURN SORT-FILE RECORD AT END
+             MOVE 'Y' TO EOF-FLAG.
+
+           PERFORM WRITE-RTN THRU WRITE-RTN-EXIT
+               UNTIL EOF2.
+
+           CLOSE DupRptFile.
+
+       END-OUTPUT SECTION.
+
+      * WRITE-RTN - records are in Account order, so a
+      * duplicate Account will always follow its first
+      * occurrence immediately (classic control-break test).
+      * A blank Account is a known bad-data case flagged by
+      * sort01's own validation, not a duplicate, so it is
+      * excluded from the compare here.
+       WRITE-RTN.
+           IF FIRST-RECORD
+               MOVE 'N' TO FIRST-RECORD-SW
+           ELSE
+               IF DS-Account = PREV-ACCOUNT
+                   AND DS-Account NOT = SPACES
+                   ADD 1 TO DUP-COUNT
+                   MOVE SPACES TO DupRec
+                   MOVE DS-Account TO DR-Account
+                   MOVE DS-Last TO DR-Last
+                   MOVE DS-First TO DR-First
+                   MOVE "DUPLICATE ACCOUNT NUMBER" TO DR-Message
+                   WRITE DupRec
+               END-IF
+           END-IF.
+
+           MOVE DS-Account TO PREV-ACCOUNT.
+
+           RETURN SORT-FILE RECORD AT END
+             MOVE 'Y' TO EOF-FLAG.
+       WRITE-RTN-EXIT.
+           EXIT.
