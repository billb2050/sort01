@@ -0,0 +1,246 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ageband01.
+      * A GnuCOBOL program
+      * On: 08/09/2026
+      * By: Bill Blasingim
+      *
+      * Reads the customer extract, derives each customer's age
+      * from I-Birthday against today's date, and tallies counts
+      * into marketing age bands so that segmentation doesn't
+      * have to be a manual export-and-pivot exercise.
+      *
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+       Select InFile Assign to
+         "/home/bill/Mystuff/COBOL/data/customer-fixed2.txt"
+         Line Sequential.
+       Select AgeRptFile Assign to
+         "./age-band.rpt"
+         Line Sequential.
+       Data Division.
+       File Section.
+       FD InFile.
+         01 InRec.
+           COPY "copybooks/custrec.cpy".
+
+       FD AgeRptFile.
+         01 AgeRptRec   pic x(80).
+
+       Working-Storage Section.
+         01 Misc.
+           05        Pic X
+             Value "N".
+           88 EOF     Value "Y".
+
+         01 TODAY.
+           05 TODAY-YYYY       PIC 9(4).
+           05 TODAY-MM         PIC 9(2).
+           05 TODAY-DD         PIC 9(2).
+
+         01 BIRTH-DATE.
+           05 BIRTH-YYYY       PIC 9(4).
+           05 BIRTH-MM         PIC 9(2).
+           05 BIRTH-DD         PIC 9(2).
+
+         01 AGE                PIC S9(3).
+
+         01 MAX-DAY            PIC 9(2).
+         01 DIV-REMAIN          PIC 9(4).
+         01 LEAP-SW            PIC X(01).
+            88 LEAP-YEAR                   VALUE 'Y'.
+
+         01 AGE-BANDS.
+           05 BAND-UNDER-18    PIC 9(6) VALUE ZERO.
+           05 BAND-18-30       PIC 9(6) VALUE ZERO.
+           05 BAND-31-45       PIC 9(6) VALUE ZERO.
+           05 BAND-46-60       PIC 9(6) VALUE ZERO.
+           05 BAND-61-PLUS     PIC 9(6) VALUE ZERO.
+           05 BAND-UNKNOWN     PIC 9(6) VALUE ZERO.
+           05 GRAND-TOTAL      PIC 9(7) VALUE ZERO.
+
+         01 REPORT-LINE.
+           05 RL-BAND             PIC X(20).
+           05 RL-COUNT            PIC ZZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+           ACCEPT TODAY FROM DATE YYYYMMDD.
+
+           OPEN INPUT InFile.
+           OPEN OUTPUT AgeRptFile.
+
+           PERFORM WRITE-HEADING-RTN THRU WRITE-HEADING-EXIT.
+
+           PERFORM READ-RTN THRU READ-EXIT.
+           PERFORM TALLY-RTN THRU TALLY-EXIT
+               UNTIL EOF.
+
+           PERFORM PRINT-BAND-RTN THRU PRINT-BAND-EXIT.
+
+           CLOSE InFile, AgeRptFile.
+           STOP RUN.
+
+       READ-RTN.
+           Read InFile
+             At End
+               Set EOF to True
+           End-Read.
+       READ-EXIT.
+           EXIT.
+
+      * TALLY-RTN - derive age from I-Birthday and bump the
+      * matching age band.  A birthday that isn't a clean,
+      * numeric, in-range yyyy/mm/dd falls into the unknown
+      * band, the same bounds sort01's own validation uses.
+       TALLY-RTN.
+           IF yyyy NOT NUMERIC OR mm NOT NUMERIC OR dd NOT NUMERIC
+               ADD 1 TO BAND-UNKNOWN
+               GO TO TALLY-COUNT-RTN
+           END-IF.
+
+           MOVE yyyy TO BIRTH-YYYY.
+           MOVE mm   TO BIRTH-MM.
+           MOVE dd   TO BIRTH-DD.
+
+           IF BIRTH-MM < 1 OR BIRTH-MM > 12
+               ADD 1 TO BAND-UNKNOWN
+               GO TO TALLY-COUNT-RTN
+           END-IF.
+
+           PERFORM SET-MAX-DAY-RTN.
+
+           IF BIRTH-DD < 1 OR BIRTH-DD > MAX-DAY
+               ADD 1 TO BAND-UNKNOWN
+               GO TO TALLY-COUNT-RTN
+           END-IF.
+
+           COMPUTE AGE = TODAY-YYYY - BIRTH-YYYY.
+
+           IF TODAY-MM < BIRTH-MM
+               SUBTRACT 1 FROM AGE
+           ELSE
+               IF TODAY-MM = BIRTH-MM
+                   AND TODAY-DD < BIRTH-DD
+                   SUBTRACT 1 FROM AGE
+               END-IF
+           END-IF.
+
+           IF AGE < 0
+               ADD 1 TO BAND-UNKNOWN
+           ELSE
+               PERFORM BUMP-AGE-BAND-RTN THRU BUMP-AGE-BAND-EXIT
+           END-IF.
+
+       TALLY-COUNT-RTN.
+           ADD 1 TO GRAND-TOTAL.
+
+           PERFORM READ-RTN THRU READ-EXIT.
+
+       TALLY-EXIT.
+           EXIT.
+
+      * SET-MAX-DAY-RTN - highest valid day for BIRTH-MM
+      * in BIRTH-YYYY, leap years included.
+       SET-MAX-DAY-RTN.
+           MOVE 'N' TO LEAP-SW.
+           DIVIDE BIRTH-YYYY BY 4 GIVING MAX-DAY
+               REMAINDER DIV-REMAIN.
+           IF DIV-REMAIN = 0
+               DIVIDE BIRTH-YYYY BY 100 GIVING MAX-DAY
+                   REMAINDER DIV-REMAIN
+               IF DIV-REMAIN NOT = 0
+                   SET LEAP-YEAR TO TRUE
+               ELSE
+                   DIVIDE BIRTH-YYYY BY 400 GIVING MAX-DAY
+                       REMAINDER DIV-REMAIN
+                   IF DIV-REMAIN = 0
+                       SET LEAP-YEAR TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+           EVALUATE BIRTH-MM
+               WHEN 1  MOVE 31 TO MAX-DAY
+               WHEN 3  MOVE 31 TO MAX-DAY
+               WHEN 5  MOVE 31 TO MAX-DAY
+               WHEN 7  MOVE 31 TO MAX-DAY
+               WHEN 8  MOVE 31 TO MAX-DAY
+               WHEN 10 MOVE 31 TO MAX-DAY
+               WHEN 12 MOVE 31 TO MAX-DAY
+               WHEN 4  MOVE 30 TO MAX-DAY
+               WHEN 6  MOVE 30 TO MAX-DAY
+               WHEN 9  MOVE 30 TO MAX-DAY
+               WHEN 11 MOVE 30 TO MAX-DAY
+               WHEN 2
+                   IF LEAP-YEAR
+                       MOVE 29 TO MAX-DAY
+                   ELSE
+                       MOVE 28 TO MAX-DAY
+                   END-IF
+           END-EVALUATE.
+
+       BUMP-AGE-BAND-RTN.
+           EVALUATE TRUE
+               WHEN AGE < 18
+                   ADD 1 TO BAND-UNDER-18
+               WHEN AGE <= 30
+                   ADD 1 TO BAND-18-30
+               WHEN AGE <= 45
+                   ADD 1 TO BAND-31-45
+               WHEN AGE <= 60
+                   ADD 1 TO BAND-46-60
+               WHEN OTHER
+                   ADD 1 TO BAND-61-PLUS
+           END-EVALUATE.
+       BUMP-AGE-BAND-EXIT.
+           EXIT.
+
+       WRITE-HEADING-RTN.
+           MOVE "CUSTOMER AGE-BAND REPORT" TO AgeRptRec.
+           WRITE AgeRptRec.
+           MOVE SPACES TO AgeRptRec.
+           WRITE AgeRptRec.
+       WRITE-HEADING-EXIT.
+           EXIT.
+
+       PRINT-BAND-RTN.
+           MOVE "UNDER 18"        TO RL-BAND.
+           MOVE BAND-UNDER-18  TO RL-COUNT.
+           MOVE REPORT-LINE    TO AgeRptRec.
+           WRITE AgeRptRec.
+
+           MOVE "18 - 30"         TO RL-BAND.
+           MOVE BAND-18-30     TO RL-COUNT.
+           MOVE REPORT-LINE    TO AgeRptRec.
+           WRITE AgeRptRec.
+
+           MOVE "31 - 45"         TO RL-BAND.
+           MOVE BAND-31-45     TO RL-COUNT.
+           MOVE REPORT-LINE    TO AgeRptRec.
+           WRITE AgeRptRec.
+
+           MOVE "46 - 60"         TO RL-BAND.
+           MOVE BAND-46-60     TO RL-COUNT.
+           MOVE REPORT-LINE    TO AgeRptRec.
+           WRITE AgeRptRec.
+
+           MOVE "61 AND OVER"     TO RL-BAND.
+           MOVE BAND-61-PLUS   TO RL-COUNT.
+           MOVE REPORT-LINE    TO AgeRptRec.
+           WRITE AgeRptRec.
+
+           MOVE "UNKNOWN/INVALID" TO RL-BAND.
+           MOVE BAND-UNKNOWN   TO RL-COUNT.
+           MOVE REPORT-LINE    TO AgeRptRec.
+           WRITE AgeRptRec.
+
+           MOVE SPACES TO AgeRptRec.
+           WRITE AgeRptRec.
+
+           MOVE "GRAND TOTAL"     TO RL-BAND.
+           MOVE GRAND-TOTAL    TO RL-COUNT.
+           MOVE REPORT-LINE    TO AgeRptRec.
+           WRITE AgeRptRec.
+       PRINT-BAND-EXIT.
+           EXIT.
